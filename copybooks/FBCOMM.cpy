@@ -0,0 +1,23 @@
+000100*****************************************************************
+000200*    COPYBOOK      FBCOMM                                      *
+000300*    DESCRIPTION    COMMUNICATION AREA FOR THE FBINQ ON-LINE    *
+000400*                   INQUIRY TRANSACTION.  SHAPED LIKE A CICS    *
+000500*                   DFHCOMMAREA - THE CALLER LOADS THE INPUT    *
+000600*                   FIELDS AND CALLS FBINQ; FBINQ LOADS THE     *
+000700*                   CLASSIFICATION AND RETURN CODE BACK INTO    *
+000800*                   THE SAME AREA.                              *
+000900*    HISTORY                                                   *
+001000*    DATE       INIT  DESCRIPTION                               *
+001100*    ---------  ----  ---------------------------------------- *
+001200*    2026-08-09 JMT   ORIGINAL                                  *
+001300*****************************************************************
+001400 01  FB-COMM-AREA.
+001500     05  FB-COMM-X                  PIC 9(03).
+001600     05  FB-COMM-FIZZ-DIVISOR       PIC 9(02).
+001700     05  FB-COMM-BUZZ-DIVISOR       PIC 9(02).
+001800     05  FB-COMM-CLASS              PIC X(08).
+001900     05  FB-COMM-RETURN-CODE        PIC 9(02).
+002000         88  FB-COMM-OK                 VALUE 00.
+002100         88  FB-COMM-INVALID-X          VALUE 04.
+002200         88  FB-COMM-INVALID-DIVISOR    VALUE 08.
+002300     05  FILLER                     PIC X(10).
