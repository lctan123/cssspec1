@@ -0,0 +1,14 @@
+000100*****************************************************************
+000200*    COPYBOOK      FBCTL                                        *
+000300*    DESCRIPTION    FIZZ/BUZZ DIVISOR CONTROL RECORD.  READ     *
+000400*                   ONCE AT STARTUP SO DIVISORS CAN BE RETUNED  *
+000500*                   PER RUN WITHOUT A RECOMPILE.                *
+000600*    HISTORY                                                   *
+000700*    DATE       INIT  DESCRIPTION                               *
+000800*    ---------  ----  ---------------------------------------- *
+000900*    2026-08-09 JMT   ORIGINAL - REPLACES LITERALS 3 AND 5      *
+001000*****************************************************************
+001100 01  FB-CONTROL-RECORD.
+001200     05  FB-CTL-FIZZ-DIVISOR        PIC 9(02).
+001300     05  FB-CTL-BUZZ-DIVISOR        PIC 9(02).
+001400     05  FILLER                     PIC X(76).
