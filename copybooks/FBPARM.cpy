@@ -0,0 +1,14 @@
+000100*****************************************************************
+000200*    COPYBOOK      FBPARM                                       *
+000300*    DESCRIPTION    RUN PARAMETER RECORD FOR FIZZBUZZ BATCH     *
+000400*                   INPUT.  ONE RECORD PER SCHEDULED RUN.       *
+000500*    HISTORY                                                   *
+000600*    DATE       INIT  DESCRIPTION                               *
+000700*    ---------  ----  ---------------------------------------- *
+000800*    2026-08-09 JMT   ORIGINAL - REPLACES OPERATOR ACCEPT NUM   *
+000900*****************************************************************
+001000 01  FB-PARM-RECORD.
+001100     05  FB-PARM-RUN-DATE           PIC 9(08).
+001200     05  FB-PARM-RUN-ID             PIC X(08).
+001300     05  FB-PARM-NUM                PIC X(03).
+001400     05  FILLER                     PIC X(61).
