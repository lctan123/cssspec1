@@ -0,0 +1,23 @@
+000100*****************************************************************
+000200*    COPYBOOK      FBAUDIT                                      *
+000300*    DESCRIPTION    ONE AUDIT TRAIL RECORD PER RUN, SEPARATE    *
+000400*                   FROM THE FBRPT REPORT OUTPUT, SO EVERY      *
+000500*                   INVOCATION CAN BE TRACED BACK TO A JOB AND  *
+000600*                   OPERATOR REGARDLESS OF WHETHER THE REPORT   *
+000700*                   ITSELF IS EVER REVIEWED.                    *
+000800*    HISTORY                                                   *
+000900*    DATE       INIT  DESCRIPTION                               *
+001000*    ---------  ----  ---------------------------------------- *
+001100*    2026-08-09 JMT   ORIGINAL                                  *
+001200*****************************************************************
+001300 01  FB-AUDIT-RECORD.
+001400     05  FB-AUD-DATE                PIC 9(08).
+001500     05  FB-AUD-TIME                PIC 9(08).
+001600     05  FB-AUD-JOB-ID              PIC X(08).
+001700     05  FB-AUD-RUN-ID              PIC X(08).
+001800     05  FB-AUD-NUM                 PIC 9(03).
+001900     05  FB-AUD-FIZZ-COUNT          PIC 9(05).
+002000     05  FB-AUD-BUZZ-COUNT          PIC 9(05).
+002100     05  FB-AUD-FIZZBUZZ-COUNT      PIC 9(05).
+002200     05  FB-AUD-PLAIN-COUNT         PIC 9(05).
+002300     05  FILLER                     PIC X(25).
