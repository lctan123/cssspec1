@@ -0,0 +1,27 @@
+000100*****************************************************************
+000200*    COPYBOOK      FBCKPT                                       *
+000300*    DESCRIPTION    CHECKPOINT/RESTART RECORD FOR THE FIZZBUZZ  *
+000400*                   CLASSIFICATION LOOP.  KEYED BY RUN-ID SO A  *
+000500*                   RERUN CAN RESUME WHERE THE PRIOR ATTEMPT    *
+000600*                   LEFT OFF INSTEAD OF REDOING THE FULL RANGE. *
+000700*    HISTORY                                                   *
+000800*    DATE       INIT  DESCRIPTION                               *
+000900*    ---------  ----  ---------------------------------------- *
+001000*    2026-08-09 JMT   ORIGINAL                                  *
+001050*    2026-08-09 JMT   ADDED THE FOUR RUNNING CLASSIFICATION     *
+001060*                     TOTALS SO A RESUMED RUN CAN STILL         *
+001070*                     RECONCILE ITS END-OF-RUN SUMMARY REPORT   *
+001080*                     BACK TO NUM.                              *
+001100*****************************************************************
+001200 01  FB-CHECKPOINT-RECORD.
+001300     05  FB-CKPT-RUN-ID             PIC X(08).
+001400     05  FB-CKPT-LAST-X             PIC 9(03).
+001500     05  FB-CKPT-FIZZ-DIVISOR       PIC 9(02).
+001600     05  FB-CKPT-BUZZ-DIVISOR       PIC 9(02).
+001700     05  FB-CKPT-FIZZ-CTR           PIC 9(03).
+001800     05  FB-CKPT-BUZZ-CTR           PIC 9(03).
+001810     05  FB-CKPT-FIZZ-COUNT         PIC 9(05).
+001820     05  FB-CKPT-BUZZ-COUNT         PIC 9(05).
+001830     05  FB-CKPT-FIZZBUZZ-COUNT     PIC 9(05).
+001840     05  FB-CKPT-PLAIN-COUNT        PIC 9(05).
+001900     05  FILLER                     PIC X(40).
