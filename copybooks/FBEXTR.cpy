@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200*    COPYBOOK      FBEXTR                                      *
+000300*    DESCRIPTION    STRUCTURED EXTRACT RECORD WRITTEN ONE PER   *
+000400*                   CLASSIFIED X, FOR DOWNSTREAM SYSTEMS THAT   *
+000500*                   WANT THE CLASSIFICATION DATA WITHOUT        *
+000600*                   PARSING THE PRINT-FORMATTED FBRPT REPORT.   *
+000700*    HISTORY                                                   *
+000800*    DATE       INIT  DESCRIPTION                               *
+000900*    ---------  ----  ---------------------------------------- *
+001000*    2026-08-09 JMT   ORIGINAL                                  *
+001100*****************************************************************
+001200 01  FB-EXTRACT-RECORD.
+001300     05  FB-EXT-RUN-DATE            PIC 9(08).
+001400     05  FB-EXT-RUN-ID              PIC X(08).
+001500     05  FB-EXT-X                   PIC 9(03).
+001600     05  FB-EXT-CLASS-CODE          PIC X(01).
+001700         88  FB-EXT-IS-FIZZ             VALUE 'F'.
+001800         88  FB-EXT-IS-BUZZ             VALUE 'B'.
+001900         88  FB-EXT-IS-FIZZBUZZ         VALUE 'Z'.
+002000         88  FB-EXT-IS-PLAIN            VALUE 'P'.
+002100     05  FILLER                     PIC X(60).
