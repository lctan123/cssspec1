@@ -0,0 +1,13 @@
+000100*****************************************************************
+000200*    COPYBOOK      FBTRANS                                      *
+000300*    DESCRIPTION    ONE TRANSACTION FOR FBDRIVER - A RUN-ID AND *
+000400*                   THE NUM TO CLASSIFY FOR THAT RUN.           *
+000500*    HISTORY                                                   *
+000600*    DATE       INIT  DESCRIPTION                               *
+000700*    ---------  ----  ---------------------------------------- *
+000800*    2026-08-09 JMT   ORIGINAL                                  *
+000900*****************************************************************
+001000 01  FB-TRANS-RECORD.
+001100     05  FB-TRN-RUN-ID              PIC X(08).
+001200     05  FB-TRN-NUM                 PIC X(03).
+001300     05  FILLER                     PIC X(69).
