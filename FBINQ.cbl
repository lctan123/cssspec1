@@ -0,0 +1,94 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FBINQ.
+000300 AUTHOR.        J M TRENT.
+000400 INSTALLATION.  DATA CENTER SERVICES.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    MODIFICATION HISTORY                                      *
+000900*    DATE       INIT  DESCRIPTION                               *
+001000*    ---------  ----  ---------------------------------------- *
+001100*    2026-08-09 JMT   ORIGINAL - ON-LINE INQUIRY TRANSACTION,    *
+001200*                     CALLED WITH A DFHCOMMAREA-STYLE LINKAGE    *
+001300*                     RECORD (FBCOMM) SO A SINGLE X CAN BE       *
+001400*                     CLASSIFIED ON DEMAND WITHOUT RUNNING THE   *
+001500*                     BATCH JOB.                                 *
+001600*****************************************************************
+001700*    PURPOSE - CLASSIFIES ONE X AGAINST THE FIZZ/BUZZ DIVISOR    *
+001800*    PAIR SUPPLIED BY THE CALLER AND RETURNS THE RESULT IN THE   *
+001900*    SAME COMMUNICATION AREA, THE WAY A CICS TRANSACTION WOULD   *
+002000*    LINK TO A PROGRAM WITH A DFHCOMMAREA.  THIS IS A PLAIN      *
+002100*    CALLABLE SUBPROGRAM RATHER THAN A TRUE EXEC CICS PROGRAM -  *
+002200*    THERE IS NO CICS TRANSLATOR IN THIS SHOP'S COMPILE STEP -   *
+002300*    BUT THE COMMAREA SHAPE IS WHAT A REAL CICS PROGRAM WOULD    *
+002400*    USE, SO PORTING THIS LOGIC UNDER CICS LATER IS A MATTER OF  *
+002500*    WRAPPING THIS PARAGRAPH STRUCTURE IN EXEC CICS RETURN       *
+002600*    STATEMENTS RATHER THAN REWRITING THE CLASSIFICATION ITSELF. *
+002700*****************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 DATA DIVISION.
+003000 WORKING-STORAGE SECTION.
+003100 77  FB-INQ-QUOTIENT            PIC 9(03) VALUE ZERO.
+003200 77  FB-INQ-FIZZ-REMAINDER      PIC 9(02) VALUE ZERO.
+003300 77  FB-INQ-BUZZ-REMAINDER      PIC 9(02) VALUE ZERO.
+003400*
+003500 LINKAGE SECTION.
+003600     COPY FBCOMM.
+003700*
+003800 PROCEDURE DIVISION USING FB-COMM-AREA.
+003900*
+004000 0000-MAINLINE.
+004100     PERFORM 1000-EDIT-COMMAREA THRU 1000-EXIT
+004200*
+004300     IF FB-COMM-OK
+004400         PERFORM 2000-CLASSIFY-ONE-X THRU 2000-EXIT
+004500     END-IF
+004600     EXIT PROGRAM.
+004700*
+004800*****************************************************************
+004900*    1000-EDIT-COMMAREA - REJECT A ZERO X OR A ZERO DIVISOR      *
+005000*    BEFORE ANY ARITHMETIC IS ATTEMPTED AGAINST THEM.            *
+005100*****************************************************************
+005200 1000-EDIT-COMMAREA.
+005300     MOVE SPACES TO FB-COMM-CLASS
+005400     SET FB-COMM-OK TO TRUE
+005500*
+005600     IF FB-COMM-X = ZERO
+005700         SET FB-COMM-INVALID-X TO TRUE
+005800         GO TO 1000-EXIT
+005900     END-IF
+006000*
+006100     IF FB-COMM-FIZZ-DIVISOR = ZERO
+006200        OR FB-COMM-BUZZ-DIVISOR = ZERO
+006300         SET FB-COMM-INVALID-DIVISOR TO TRUE
+006400     END-IF.
+006500 1000-EXIT.
+006600     EXIT.
+006700*
+006800*****************************************************************
+006900*    2000-CLASSIFY-ONE-X - CLASSIFY THE SINGLE X AGAINST THE     *
+007000*    SUPPLIED DIVISOR PAIR AND LOAD THE RESULT INTO THE          *
+007100*    COMMUNICATION AREA FOR THE CALLER TO RETURN ON-LINE.        *
+007200*****************************************************************
+007300 2000-CLASSIFY-ONE-X.
+007400     DIVIDE FB-COMM-X BY FB-COMM-FIZZ-DIVISOR
+007500         GIVING FB-INQ-QUOTIENT REMAINDER FB-INQ-FIZZ-REMAINDER
+007600     DIVIDE FB-COMM-X BY FB-COMM-BUZZ-DIVISOR
+007700         GIVING FB-INQ-QUOTIENT REMAINDER FB-INQ-BUZZ-REMAINDER
+007800*
+007900     IF FB-INQ-FIZZ-REMAINDER = ZERO
+008000        AND FB-INQ-BUZZ-REMAINDER = ZERO
+008100         MOVE "FIZZBUZZ" TO FB-COMM-CLASS
+008200     ELSE
+008300         IF FB-INQ-BUZZ-REMAINDER = ZERO
+008400             MOVE "BUZZ" TO FB-COMM-CLASS
+008500         ELSE
+008600             IF FB-INQ-FIZZ-REMAINDER = ZERO
+008700                 MOVE "FIZZ" TO FB-COMM-CLASS
+008800             ELSE
+008900                 MOVE FB-COMM-X TO FB-COMM-CLASS
+009000             END-IF
+009100         END-IF
+009200     END-IF.
+009300 2000-EXIT.
+009400     EXIT.
