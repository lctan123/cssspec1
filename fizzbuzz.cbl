@@ -1,43 +1,247 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID FIZZBUZZ.
- ENVIRONMENT DIVISION.
- 
- DATA DIVISION.
- WORKING-STORAGE SECTION.
- 01 NUM PIC 9(3).
- 01 FIZZ PIC 999 VALUE 0.
- 01 BUZZ PIC 999 VALUE 0.
- 01 X PIC 999 VALUE 0.
- 
- PROCEDURE DIVISION.
- DISPLAY-ROUTINE.
- 	DISPLAY ERASE.
- 	DISPLAY "ENTER A NUMBER: " WITH NO ADVANCING.
- 	ACCEPT NUM.
- 	
- 	PERFORM NUM TIMES
- 	ADD 1 TO FIZZ
- 	ADD 1 TO BUZZ
- 	ADD 1 TO X
- 	
- 		IF FIZZ = 3 AND BUZZ = 5
- 			DISPLAY "FIZZBUZZ"
- 			COMPUTE FIZZ = 0
- 			COMPUTE BUZZ = 0
- 			
- 		ELSE IF BUZZ = 5
- 			DISPLAY "BUZZ"
- 			COMPUTE BUZZ = 0
- 			
- 		ELSE IF FIZZ = 3
- 			DISPLAY "FIZZ"
- 			COMPUTE FIZZ = 0
- 		
- 		ELSE
- 			DISPLAY X
- 		END-IF
- 	
- 	END-PERFORM		
- 	STOP RUN.
- 	
- 	STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FIZZBUZZ.
+000300 AUTHOR.        J M TRENT.
+000400 INSTALLATION.  DATA CENTER SERVICES.
+000500 DATE-WRITTEN.  2021-04-11.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    MODIFICATION HISTORY                                      *
+000900*    DATE       INIT  DESCRIPTION                               *
+001000*    ---------  ----  ---------------------------------------- *
+001100*    2021-04-11 JMT   ORIGINAL - ACCEPT/DISPLAY FIZZBUZZ        *
+001200*    2026-08-09 JMT   REPLACED DISPLAY ERASE / ACCEPT NUM WITH  *
+001300*                     A BATCH PARAMETER FILE (FBPARM) SO THE    *
+001400*                     JOB RUNS UNATTENDED IN THE OVERNIGHT      *
+001500*                     WINDOW INSTEAD OF WAITING ON AN OPERATOR. *
+001600*    2026-08-09 JMT   ADDED THE FBRPT REPORT FILE WITH A RUN    *
+001700*                     DATE HEADER AND PAGE BREAKS SO A RUN'S    *
+001800*                     CLASSIFICATIONS SURVIVE PAST THE CONSOLE  *
+001900*                     BUFFER.                                   *
+001950*    2026-08-09 JMT   PULLED THE FIZZ/BUZZ DIVISORS OUT OF THE  *
+001960*                     PROCEDURE DIVISION INTO THE FBCTLIN       *
+001970*                     CONTROL RECORD SO THEY CAN BE RETUNED PER *
+001980*                     RUN WITHOUT A RECOMPILE.                  *
+001990*    2026-08-09 JMT   ADDED NUM EDITING VIA FBEDIT BEFORE THE    *
+001991*                     CLASSIFICATION LOOP IS ALLOWED TO RUN.     *
+001992*                     WITH NO OPERATOR TO RE-PROMPT IN BATCH, AN *
+001993*                     INVALID PARM RECORD IS LOGGED AND SKIPPED  *
+001994*                     IN FAVOR OF THE NEXT ONE ON FBPARM.        *
+001995*    2026-08-09 JMT   ADDED CHECKPOINT/RESTART (FBCKPT) SO A     *
+001996*                     RERUN AFTER AN ABEND RESUMES FROM THE      *
+001997*                     LAST COMPLETED X INSTEAD OF REDOING THE    *
+001998*                     WHOLE RANGE.                               *
+001999*    2026-08-09 JMT   ADDED THE END-OF-RUN CONTROL-TOTAL SUMMARY *
+002001*                     WRITTEN BY FBCLASS.                        *
+002002*    2026-08-09 JMT   MOVED THE CLASSIFICATION LOOP, DETAIL/     *
+002003*                     SUMMARY REPORT WRITING AND CHECKPOINT/     *
+002004*                     RESTART LOGIC OUT TO A CALLED SUBPROGRAM,  *
+002005*                     FBCLASS, SO FBDRIVER CAN RUN THE SAME      *
+002006*                     LOGIC FOR MANY RUN-IDS IN ONE JOB.         *
+002007*    2026-08-09 JMT   ADDED THE FBAUDIT AUDIT TRAIL FILE,        *
+002008*                     OPENED HERE AND WRITTEN BY FBCLASS, SO     *
+002009*                     EVERY RUN IS LOGGED SEPARATELY FROM FBRPT. *
+002010*    2026-08-09 JMT   OPEN FBRPT AND FBEXTR EXTEND INSTEAD OF    *
+002011*                     OUTPUT (FALLING BACK TO OUTPUT THE FIRST   *
+002012*                     TIME EITHER FILE DOES NOT YET EXIST) SO A  *
+002013*                     RERUN AFTER A CHECKPOINT RESTART NO LONGER *
+002014*                     WIPES OUT THE DETAIL/EXTRACT ROWS ALREADY  *
+002015*                     WRITTEN BEFORE THE ABEND.                  *
+002000*****************************************************************
+002100*    PURPOSE - JCL-INVOKED BATCH ENTRY POINT FOR A SINGLE RUN.   *
+002200*    READS RUN PARAMETER RECORDS (RUN-DATE, RUN-ID, NUM) FROM    *
+002300*    FBPARM UNTIL ONE EDITS CLEAN, READS THE FIZZ/BUZZ DIVISOR   *
+002400*    PAIR FROM FBCTLIN, THEN CALLS FBCLASS TO CLASSIFY 1 THROUGH *
+002450*    NUM AND WRITE THE DETAIL AND SUMMARY REPORT.                *
+002500*****************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT FB-PARM-FILE        ASSIGN TO "FBPARM"
+003000                                ORGANIZATION LINE SEQUENTIAL.
+003100*
+003150     SELECT FB-CTL-FILE         ASSIGN TO "FBCTLIN"
+003160                                ORGANIZATION LINE SEQUENTIAL.
+003170*
+003200     SELECT FB-REPORT-FILE      ASSIGN TO "FBRPT"
+003300                                ORGANIZATION LINE SEQUENTIAL
+003310                                FILE STATUS FB-REPORT-STATUS.
+003400*
+003410     SELECT FB-CKPT-FILE        ASSIGN TO "FBCKPT"
+003420                                ORGANIZATION INDEXED
+003430                                ACCESS MODE DYNAMIC
+003440                                RECORD KEY FB-CKPT-RUN-ID
+003450                                FILE STATUS FB-CKPT-STATUS.
+003455*
+003456     SELECT FB-EXTRACT-FILE     ASSIGN TO "FBEXTR"
+003457                                ORGANIZATION LINE SEQUENTIAL
+003459                                FILE STATUS FB-EXTRACT-STATUS.
+003458*
+003459     SELECT FB-AUDIT-FILE       ASSIGN TO "FBAUDIT"
+003461                                ORGANIZATION LINE SEQUENTIAL
+003462                                FILE STATUS FB-AUDIT-STATUS.
+003460*
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  FB-PARM-FILE
+003800     RECORD CONTAINS 80 CHARACTERS.
+003900 01  FB-PARM-LINE               PIC X(80).
+003950*
+003960 FD  FB-CTL-FILE
+003970     RECORD CONTAINS 80 CHARACTERS.
+003980 01  FB-CTL-LINE                PIC X(80).
+004000*
+004100 FD  FB-REPORT-FILE
+004150     IS EXTERNAL
+004200     RECORD CONTAINS 80 CHARACTERS.
+004300 01  FB-REPORT-LINE             PIC X(80).
+004400*
+004410 FD  FB-CKPT-FILE
+004420     IS EXTERNAL.
+004430     COPY FBCKPT.
+004435*
+004436 FD  FB-EXTRACT-FILE
+004437     IS EXTERNAL
+004438     RECORD CONTAINS 80 CHARACTERS.
+004439 01  FB-EXTRACT-LINE            PIC X(80).
+004440*
+004441 FD  FB-AUDIT-FILE
+004442     IS EXTERNAL
+004443     RECORD CONTAINS 80 CHARACTERS.
+004444 01  FB-AUDIT-LINE              PIC X(80).
+004445*
+004500 WORKING-STORAGE SECTION.
+004600     COPY FBPARM.
+004650*
+004660     COPY FBCTL.
+004700*
+004800 77  FB-NUM                     PIC 9(03) VALUE ZERO.
+004900 77  FB-RUN-DATE                PIC 9(08) VALUE ZERO.
+005000 77  FB-FIZZ-COUNT              PIC 9(05) VALUE ZERO.
+005100 77  FB-BUZZ-COUNT              PIC 9(05) VALUE ZERO.
+005200 77  FB-FIZZBUZZ-COUNT          PIC 9(05) VALUE ZERO.
+005300 77  FB-PLAIN-COUNT             PIC 9(05) VALUE ZERO.
+005510 77  FB-EOF-SWITCH              PIC X(01) VALUE 'N'.
+005520     88  FB-END-OF-PARM-FILE        VALUE 'Y'.
+005530 77  FB-VALID-RECORD-SWITCH     PIC X(01) VALUE 'N'.
+005540     88  FB-GOT-VALID-RECORD        VALUE 'Y'.
+005550 77  FB-EDIT-SWITCH             PIC X(01) VALUE SPACE.
+005560 77  FB-EDIT-MSG                PIC X(40) VALUE SPACES.
+005570 77  FB-CKPT-STATUS             PIC X(02) VALUE SPACES.
+005580 77  FB-AUDIT-STATUS            PIC X(02) VALUE SPACES.
+005590 77  FB-REPORT-STATUS           PIC X(02) VALUE SPACES.
+005595 77  FB-EXTRACT-STATUS          PIC X(02) VALUE SPACES.
+005600*
+005700 PROCEDURE DIVISION.
+005800 0000-MAINLINE.
+005900     PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+006000     PERFORM 1500-GET-VALID-PARM  THRU 1500-EXIT
+006100*
+006200     IF FB-GOT-VALID-RECORD
+006300         CALL "FBCLASS" USING FB-RUN-DATE
+006400                              FB-PARM-RUN-ID
+006500                              FB-NUM
+006600                              FB-CTL-FIZZ-DIVISOR
+006700                              FB-CTL-BUZZ-DIVISOR
+006800                              FB-FIZZ-COUNT
+006900                              FB-BUZZ-COUNT
+007000                              FB-FIZZBUZZ-COUNT
+007100                              FB-PLAIN-COUNT
+007200     ELSE
+007300         DISPLAY "FIZZBUZZ - NO VALID NUM RECORD FOUND ON "
+007400             "FBPARM - JOB ENDING WITHOUT A RUN"
+007500         MOVE 16 TO RETURN-CODE
+007600     END-IF
+007700     PERFORM 9000-TERMINATE THRU 9000-EXIT
+007800     STOP RUN.
+007900*
+008000*****************************************************************
+008100*    1000-INITIALIZE - READ THE DIVISOR CONTROL RECORD AND OPEN *
+008200*    THE PARM, REPORT AND CHECKPOINT FILES.                     *
+008300*****************************************************************
+008400 1000-INITIALIZE.
+008500     OPEN INPUT FB-CTL-FILE
+008600     READ FB-CTL-FILE INTO FB-CONTROL-RECORD
+008700         AT END
+008800             DISPLAY "FIZZBUZZ - FBCTLIN IS EMPTY - DEFAULTING "
+008900                 "TO DIVISORS 3 AND 5"
+009000             MOVE 03 TO FB-CTL-FIZZ-DIVISOR
+009100             MOVE 05 TO FB-CTL-BUZZ-DIVISOR
+009200     END-READ
+009300     CLOSE FB-CTL-FILE
+009400*
+009500     OPEN INPUT  FB-PARM-FILE
+009600*
+009610     OPEN EXTEND FB-REPORT-FILE
+009620     IF FB-REPORT-STATUS = "35"
+009630         OPEN OUTPUT FB-REPORT-FILE
+009640     END-IF
+009700*
+009800     OPEN I-O FB-CKPT-FILE
+009900     IF FB-CKPT-STATUS = "35"
+010000         OPEN OUTPUT FB-CKPT-FILE
+010100         CLOSE       FB-CKPT-FILE
+010200         OPEN I-O    FB-CKPT-FILE
+010300     END-IF
+010350*
+010360     OPEN EXTEND FB-EXTRACT-FILE
+010361     IF FB-EXTRACT-STATUS = "35"
+010362         OPEN OUTPUT FB-EXTRACT-FILE
+010363     END-IF
+010370*
+010380     OPEN EXTEND FB-AUDIT-FILE
+010390     IF FB-AUDIT-STATUS = "35"
+010391         OPEN OUTPUT FB-AUDIT-FILE
+010392     END-IF.
+010400 1000-EXIT.
+010500     EXIT.
+010600*
+010700*****************************************************************
+010800*    1500-GET-VALID-PARM - READ PARAMETER RECORDS UNTIL ONE     *
+010900*    EDITS CLEAN OR THE FILE RUNS OUT.  AN INVALID RECORD IS    *
+011000*    THE BATCH EQUIVALENT OF A RE-PROMPT - NO OPERATOR IS       *
+011100*    SITTING AT A TERMINAL TO CORRECT IT, SO FIZZBUZZ LOGS THE  *
+011200*    ERROR AND MOVES ON TO THE NEXT RECORD INSTEAD OF RUNNING   *
+011300*    THE LOOP ON GARBAGE.                                       *
+011400*****************************************************************
+011500 1500-GET-VALID-PARM.
+011600     PERFORM 1600-READ-ONE-PARM THRU 1600-EXIT
+011700         UNTIL FB-GOT-VALID-RECORD OR FB-END-OF-PARM-FILE
+011800*
+011900     IF FB-GOT-VALID-RECORD
+012000         MOVE FB-PARM-NUM      TO FB-NUM
+012100         MOVE FB-PARM-RUN-DATE TO FB-RUN-DATE
+012200     END-IF.
+012300 1500-EXIT.
+012400     EXIT.
+012500*
+012600 1600-READ-ONE-PARM.
+012700     READ FB-PARM-FILE INTO FB-PARM-RECORD
+012800         AT END
+012900             SET FB-END-OF-PARM-FILE TO TRUE
+013000             GO TO 1600-EXIT
+013100     END-READ
+013200*
+013300     CALL "FBEDIT" USING FB-PARM-NUM
+013400                         FB-EDIT-SWITCH
+013500                         FB-EDIT-MSG
+013600*
+013700     IF FB-EDIT-SWITCH = 'Y'
+013800         SET FB-GOT-VALID-RECORD TO TRUE
+013900     ELSE
+014000         DISPLAY "FIZZBUZZ - " FB-EDIT-MSG
+014100     END-IF.
+014200 1600-EXIT.
+014300     EXIT.
+014400*
+014500*****************************************************************
+014600*    9000-TERMINATE - CLOSE THE PARM, REPORT AND CHECKPOINT      *
+014700*    FILES.                                                      *
+014800*****************************************************************
+014900 9000-TERMINATE.
+015000     CLOSE FB-PARM-FILE
+015100     CLOSE FB-REPORT-FILE
+015200     CLOSE FB-CKPT-FILE
+015250     CLOSE FB-EXTRACT-FILE
+015260     CLOSE FB-AUDIT-FILE.
+015300 9000-EXIT.
+015400     EXIT.
