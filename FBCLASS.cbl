@@ -0,0 +1,436 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FBCLASS.
+000300 AUTHOR.        J M TRENT.
+000400 INSTALLATION.  DATA CENTER SERVICES.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    MODIFICATION HISTORY                                      *
+000900*    DATE       INIT  DESCRIPTION                               *
+001000*    ---------  ----  ---------------------------------------- *
+001100*    2026-08-09 JMT   ORIGINAL - CLASSIFICATION LOOP, REPORT    *
+001200*                     DETAIL/SUMMARY WRITING AND CHECKPOINT/    *
+001300*                     RESTART PULLED OUT OF FIZZBUZZ SO BOTH    *
+001400*                     FIZZBUZZ (ONE RUN PER JOB) AND FBDRIVER   *
+001500*                     (MANY RUNS PER JOB) CAN CALL THE SAME     *
+001600*                     LOGIC AND SHARE ONE CONSOLIDATED REPORT.  *
+001650*    2026-08-09 JMT   ADDED THE FBEXTR STRUCTURED EXTRACT        *
+001660*                     RECORD, WRITTEN ONE PER CLASSIFIED X       *
+001670*                     ALONGSIDE THE PRINT-FORMATTED REPORT, FOR  *
+001680*                     DOWNSTREAM SYSTEMS.                        *
+001690*    2026-08-09 JMT   ADDED AN FBAUDIT TRAIL RECORD WRITTEN AT    *
+001691*                     THE END OF EVERY RUN, SEPARATE FROM FBRPT,  *
+001692*                     SO EVERY INVOCATION CAN BE TRACED BACK TO A *
+001693*                     JOB AND OPERATOR EVEN IF THE REPORT ITSELF  *
+001694*                     IS NEVER PULLED.                            *
+001695*    2026-08-09 JMT   1700-RESTART-CHECK NOW COMPARES A FOUND     *
+001696*                     CHECKPOINT'S STORED DIVISOR PAIR AGAINST    *
+001697*                     THE DIVISORS PASSED IN ON THE RESUMED CALL. *
+001698*                     A MISMATCH (FBCTLIN RETUNED BETWEEN THE     *
+001699*                     ABEND AND THE RERUN) NOW FORCES A CLEAN     *
+001700*                     RESTART FROM X = 1 WITH A WARNING INSTEAD   *
+001701*                     OF SILENTLY RESUMING THE OLD COUNTERS UNDER *
+001702*                     THE NEW DIVISORS.                           *
+001703*****************************************************************
+001800*    PURPOSE - CLASSIFIES 1 THROUGH THE GIVEN NUM AS FIZZ, BUZZ, *
+001900*    FIZZBUZZ OR PLAIN FOR ONE RUN-ID, WRITING DETAIL AND SUMMARY*
+002000*    LINES TO THE SHARED FBRPT REPORT FILE AND CHECKPOINTING ITS *
+002100*    PROGRESS ON FBCKPT.  THE CALLER IS RESPONSIBLE FOR OPENING  *
+002200*    AND CLOSING FBRPT AND FBCKPT - THEY ARE DECLARED EXTERNAL   *
+002300*    SO ONE OPEN SERVES EVERY CALL IN THE RUN UNIT.              *
+002400*****************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT FB-REPORT-FILE      ASSIGN TO "FBRPT"
+002900                                ORGANIZATION LINE SEQUENTIAL.
+003000*
+003100     SELECT FB-CKPT-FILE        ASSIGN TO "FBCKPT"
+003200                                ORGANIZATION INDEXED
+003300                                ACCESS MODE DYNAMIC
+003400                                RECORD KEY FB-CKPT-RUN-ID
+003500                                FILE STATUS FB-CKPT-STATUS.
+003550*
+003560     SELECT FB-EXTRACT-FILE     ASSIGN TO "FBEXTR"
+003570                                ORGANIZATION LINE SEQUENTIAL.
+003580*
+003590     SELECT FB-AUDIT-FILE       ASSIGN TO "FBAUDIT"
+003591                                ORGANIZATION LINE SEQUENTIAL.
+003600*
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  FB-REPORT-FILE
+004000     IS EXTERNAL
+004100     RECORD CONTAINS 80 CHARACTERS.
+004200 01  FB-REPORT-LINE             PIC X(80).
+004300*
+004400 FD  FB-CKPT-FILE
+004500     IS EXTERNAL.
+004600     COPY FBCKPT.
+004650*
+004660 FD  FB-EXTRACT-FILE
+004670     IS EXTERNAL
+004680     RECORD CONTAINS 80 CHARACTERS.
+004690 01  FB-EXTRACT-LINE            PIC X(80).
+004700*
+004710 FD  FB-AUDIT-FILE
+004720     IS EXTERNAL
+004730     RECORD CONTAINS 80 CHARACTERS.
+004740 01  FB-AUDIT-LINE              PIC X(80).
+004750*
+004800 WORKING-STORAGE SECTION.
+004810     COPY FBEXTR.
+004815*
+004816     COPY FBAUDIT.
+004820*
+004900 77  FB-FIZZ                    PIC 999 VALUE ZERO.
+005000 77  FB-BUZZ                    PIC 999 VALUE ZERO.
+005100 77  FB-X                       PIC 999 VALUE ZERO.
+005200 77  FB-START-X                 PIC 999 VALUE 1.
+005300 77  FB-CLASS-TEXT              PIC X(08) VALUE SPACES.
+005400 77  FB-LINE-COUNT              PIC 9(03) VALUE ZERO.
+005500 77  FB-PAGE-COUNT              PIC 9(03) VALUE ZERO.
+005600 77  FB-MAX-LINES-PER-PAGE      PIC 9(03) VALUE 055.
+005700 77  FB-CKPT-STATUS             PIC X(02) VALUE SPACES.
+005800 77  FB-CKPT-INTERVAL           PIC 9(03) VALUE 050.
+005900 77  FB-CKPT-REMAINDER          PIC 9(03) VALUE ZERO.
+006000 77  FB-CKPT-QUOTIENT           PIC 9(03) VALUE ZERO.
+006100 77  FB-CKPT-FOUND-SWITCH       PIC X(01) VALUE 'N'.
+006200     88  FB-CKPT-WAS-FOUND          VALUE 'Y'.
+006300 77  FB-SUM-FIZZ-COUNT          PIC 9(05) VALUE ZERO.
+006400 77  FB-SUM-BUZZ-COUNT          PIC 9(05) VALUE ZERO.
+006500 77  FB-SUM-FIZZBUZZ-COUNT      PIC 9(05) VALUE ZERO.
+006600 77  FB-SUM-PLAIN-COUNT         PIC 9(05) VALUE ZERO.
+006700 77  FB-SUM-GRAND-TOTAL         PIC 9(05) VALUE ZERO.
+006710 77  FB-AUD-OPERATOR            PIC X(08) VALUE SPACES.
+006800*
+006900 01  FB-DETAIL-LINE.
+007000     05  FILLER                 PIC X(04) VALUE "X = ".
+007100     05  FB-DL-X                PIC ZZ9.
+007200     05  FILLER                 PIC X(04) VALUE SPACES.
+007300     05  FILLER                 PIC X(16) VALUE "CLASSIFICATION:".
+007400     05  FILLER                 PIC X(01) VALUE SPACE.
+007500     05  FB-DL-CLASS            PIC X(08).
+007600     05  FILLER                 PIC X(39) VALUE SPACES.
+007700*
+007800 01  FB-HEADER-LINE.
+007900     05  FILLER                 PIC X(10) VALUE "FIZZBUZZ  ".
+008000     05  FILLER                 PIC X(06) VALUE "RUN:  ".
+008100     05  FB-HL-RUN-ID           PIC X(08).
+008200     05  FILLER                 PIC X(02) VALUE SPACES.
+008300     05  FILLER                 PIC X(10) VALUE "RUN DATE: ".
+008400     05  FB-HL-RUN-DATE         PIC 9(08).
+008500     05  FILLER                 PIC X(04) VALUE SPACES.
+008600     05  FILLER                 PIC X(06) VALUE "PAGE: ".
+008700     05  FB-HL-PAGE             PIC ZZZ9.
+008800     05  FILLER                 PIC X(22) VALUE SPACES.
+008900*
+009000 01  FB-SUMMARY-LINE.
+009100     05  FILLER                 PIC X(20) VALUE SPACES.
+009200     05  FB-SL-LABEL            PIC X(14).
+009300     05  FB-SL-COUNT            PIC ZZZZ9.
+009400     05  FILLER                 PIC X(41) VALUE SPACES.
+009500*
+009600 LINKAGE SECTION.
+009700 01  FB-CLS-RUN-DATE            PIC 9(08).
+009800 01  FB-CLS-RUN-ID              PIC X(08).
+009900 01  FB-CLS-NUM                 PIC 9(03).
+010000 01  FB-CLS-FIZZ-DIVISOR        PIC 9(02).
+010100 01  FB-CLS-BUZZ-DIVISOR        PIC 9(02).
+010200 01  FB-CLS-FIZZ-COUNT          PIC 9(05).
+010300 01  FB-CLS-BUZZ-COUNT          PIC 9(05).
+010400 01  FB-CLS-FIZZBUZZ-COUNT      PIC 9(05).
+010500 01  FB-CLS-PLAIN-COUNT         PIC 9(05).
+010600*
+010700 PROCEDURE DIVISION USING FB-CLS-RUN-DATE
+010800                          FB-CLS-RUN-ID
+010900                          FB-CLS-NUM
+011000                          FB-CLS-FIZZ-DIVISOR
+011100                          FB-CLS-BUZZ-DIVISOR
+011200                          FB-CLS-FIZZ-COUNT
+011300                          FB-CLS-BUZZ-COUNT
+011400                          FB-CLS-FIZZBUZZ-COUNT
+011500                          FB-CLS-PLAIN-COUNT.
+011600*
+011700 0000-MAINLINE.
+011800     PERFORM 1000-INITIALIZE     THRU 1000-EXIT
+011900     PERFORM 1700-RESTART-CHECK  THRU 1700-EXIT
+012000     PERFORM 6000-WRITE-PAGE-HEADER THRU 6000-EXIT
+012100*
+012200     PERFORM 2000-CLASSIFY-ONE-X THRU 2000-EXIT
+012300         VARYING FB-X FROM FB-START-X BY 1 UNTIL FB-X > FB-CLS-NUM
+012400*
+012500     PERFORM 7000-WRITE-SUMMARY  THRU 7000-EXIT
+012510     PERFORM 7500-WRITE-AUDIT-RECORD THRU 7500-EXIT
+012600     PERFORM 8000-CLEAR-CHECKPOINT THRU 8000-EXIT
+012700     MOVE FB-SUM-FIZZ-COUNT      TO FB-CLS-FIZZ-COUNT
+012800     MOVE FB-SUM-BUZZ-COUNT      TO FB-CLS-BUZZ-COUNT
+012900     MOVE FB-SUM-FIZZBUZZ-COUNT  TO FB-CLS-FIZZBUZZ-COUNT
+013000     MOVE FB-SUM-PLAIN-COUNT     TO FB-CLS-PLAIN-COUNT
+013100     EXIT PROGRAM.
+013200*
+013300*****************************************************************
+013400*    1000-INITIALIZE - RESET THE PER-RUN WORKING FIELDS.  A      *
+013500*    RESTART CHECKPOINT, IF ONE EXISTS, OVERRIDES THESE IN       *
+013600*    1700-RESTART-CHECK BELOW.                                   *
+013700*****************************************************************
+013800 1000-INITIALIZE.
+013900     MOVE 1     TO FB-START-X
+014000     MOVE ZERO  TO FB-FIZZ
+014100     MOVE ZERO  TO FB-BUZZ
+014200     MOVE ZERO  TO FB-SUM-FIZZ-COUNT
+014300     MOVE ZERO  TO FB-SUM-BUZZ-COUNT
+014400     MOVE ZERO  TO FB-SUM-FIZZBUZZ-COUNT
+014500     MOVE ZERO  TO FB-SUM-PLAIN-COUNT
+014600     MOVE 'N'   TO FB-CKPT-FOUND-SWITCH.
+014700 1000-EXIT.
+014800     EXIT.
+014900*
+015000*****************************************************************
+015100*    1700-RESTART-CHECK - LOOK FOR A CHECKPOINT LEFT BY A PRIOR  *
+015200*    RUN FOR THIS RUN-ID.  IF ONE IS FOUND, RESUME CLASSIFYING   *
+015300*    AT THE NEXT X AFTER THE LAST ONE COMPLETED INSTEAD OF       *
+015400*    STARTING OVER AT X = 1.                                     *
+015500*****************************************************************
+015600 1700-RESTART-CHECK.
+015700     MOVE FB-CLS-RUN-ID TO FB-CKPT-RUN-ID
+015800     READ FB-CKPT-FILE
+015900         INVALID KEY
+016000             MOVE 1 TO FB-START-X
+016100     END-READ
+016200*
+016300     IF FB-CKPT-STATUS = "00"
+016400         SET FB-CKPT-WAS-FOUND TO TRUE
+016410         IF FB-CKPT-FIZZ-DIVISOR NOT = FB-CLS-FIZZ-DIVISOR
+016420            OR FB-CKPT-BUZZ-DIVISOR NOT = FB-CLS-BUZZ-DIVISOR
+016430             DISPLAY "FBCLASS - " FB-CLS-RUN-ID
+016440                 " CHECKPOINT DIVISORS DO NOT MATCH FBCTLIN - "
+016450                 "RESTARTING FROM X = 1"
+016460             MOVE 1 TO FB-START-X
+016470         ELSE
+016500             COMPUTE FB-START-X = FB-CKPT-LAST-X + 1
+016600             MOVE FB-CKPT-FIZZ-CTR       TO FB-FIZZ
+016700             MOVE FB-CKPT-BUZZ-CTR       TO FB-BUZZ
+016800             MOVE FB-CKPT-FIZZ-COUNT     TO FB-SUM-FIZZ-COUNT
+016900             MOVE FB-CKPT-BUZZ-COUNT     TO FB-SUM-BUZZ-COUNT
+017000             MOVE FB-CKPT-FIZZBUZZ-COUNT TO FB-SUM-FIZZBUZZ-COUNT
+017100             MOVE FB-CKPT-PLAIN-COUNT    TO FB-SUM-PLAIN-COUNT
+017110             DISPLAY "FBCLASS - RESUMING RUN " FB-CLS-RUN-ID
+017300                 " AT X = " FB-START-X
+017310         END-IF
+017400     END-IF.
+017500 1700-EXIT.
+017600     EXIT.
+017700*
+017800*****************************************************************
+017900*    2000-CLASSIFY-ONE-X - CLASSIFY A SINGLE VALUE OF X AS      *
+018000*    FIZZ, BUZZ, FIZZBUZZ OR PLAIN AND WRITE ITS DETAIL LINE.   *
+018100*****************************************************************
+018200 2000-CLASSIFY-ONE-X.
+018300     ADD 1 TO FB-FIZZ
+018400     ADD 1 TO FB-BUZZ
+018500*
+018600     IF FB-FIZZ = FB-CLS-FIZZ-DIVISOR
+018700        AND FB-BUZZ = FB-CLS-BUZZ-DIVISOR
+018800         MOVE "FIZZBUZZ" TO FB-CLASS-TEXT
+018900         MOVE ZERO TO FB-FIZZ
+019000         MOVE ZERO TO FB-BUZZ
+019100         ADD 1 TO FB-SUM-FIZZBUZZ-COUNT
+019200     ELSE
+019300         IF FB-BUZZ = FB-CLS-BUZZ-DIVISOR
+019400             MOVE "BUZZ" TO FB-CLASS-TEXT
+019500             MOVE ZERO TO FB-BUZZ
+019600             ADD 1 TO FB-SUM-BUZZ-COUNT
+019700         ELSE
+019800             IF FB-FIZZ = FB-CLS-FIZZ-DIVISOR
+019900                 MOVE "FIZZ" TO FB-CLASS-TEXT
+020000                 MOVE ZERO TO FB-FIZZ
+020100                 ADD 1 TO FB-SUM-FIZZ-COUNT
+020200             ELSE
+020300                 MOVE FB-X TO FB-CLASS-TEXT
+020400                 ADD 1 TO FB-SUM-PLAIN-COUNT
+020500             END-IF
+020600         END-IF
+020700     END-IF
+020800*
+020900     DISPLAY FB-CLS-RUN-ID " " FB-CLASS-TEXT
+021000     PERFORM 3000-WRITE-DETAIL-LINE THRU 3000-EXIT
+021010     PERFORM 3500-WRITE-EXTRACT-RECORD THRU 3500-EXIT
+021100*
+021200     DIVIDE FB-X BY FB-CKPT-INTERVAL
+021300         GIVING FB-CKPT-QUOTIENT REMAINDER FB-CKPT-REMAINDER
+021400     IF FB-CKPT-REMAINDER = ZERO
+021500         PERFORM 4000-WRITE-CHECKPOINT THRU 4000-EXIT
+021600     END-IF.
+021700 2000-EXIT.
+021800     EXIT.
+021900*
+022000*****************************************************************
+022100*    3000-WRITE-DETAIL-LINE - WRITE ONE DETAIL LINE, STARTING A *
+022200*    NEW REPORT PAGE WHEN THE CURRENT ONE IS FULL.              *
+022300*****************************************************************
+022400 3000-WRITE-DETAIL-LINE.
+022500     IF FB-LINE-COUNT NOT < FB-MAX-LINES-PER-PAGE
+022600         PERFORM 6000-WRITE-PAGE-HEADER THRU 6000-EXIT
+022700     END-IF
+022800*
+022900     MOVE FB-X TO FB-DL-X
+023000     MOVE FB-CLASS-TEXT TO FB-DL-CLASS
+023100     WRITE FB-REPORT-LINE FROM FB-DETAIL-LINE
+023200     ADD 1 TO FB-LINE-COUNT.
+023300 3000-EXIT.
+023400     EXIT.
+023410*
+023420*****************************************************************
+023430*    3500-WRITE-EXTRACT-RECORD - WRITE ONE STRUCTURED EXTRACT    *
+023440*    RECORD FOR THIS X, ALONGSIDE THE PRINT-FORMATTED DETAIL     *
+023450*    LINE, FOR DOWNSTREAM SYSTEMS TO CONSUME.                    *
+023460*****************************************************************
+023470 3500-WRITE-EXTRACT-RECORD.
+023475     MOVE SPACES TO FB-EXTRACT-RECORD
+023480     MOVE FB-CLS-RUN-DATE TO FB-EXT-RUN-DATE
+023490     MOVE FB-CLS-RUN-ID   TO FB-EXT-RUN-ID
+023500     MOVE FB-X            TO FB-EXT-X
+023510*
+023520     EVALUATE FB-CLASS-TEXT
+023530         WHEN "FIZZBUZZ"
+023540             SET FB-EXT-IS-FIZZBUZZ TO TRUE
+023550         WHEN "BUZZ"
+023560             SET FB-EXT-IS-BUZZ TO TRUE
+023570         WHEN "FIZZ"
+023580             SET FB-EXT-IS-FIZZ TO TRUE
+023590         WHEN OTHER
+023600             SET FB-EXT-IS-PLAIN TO TRUE
+023610     END-EVALUATE
+023620*
+023630     WRITE FB-EXTRACT-LINE FROM FB-EXTRACT-RECORD.
+023640 3500-EXIT.
+023650     EXIT.
+023500*
+023600*****************************************************************
+023700*    4000-WRITE-CHECKPOINT - RECORD PROGRESS EVERY FB-CKPT-      *
+023800*    INTERVAL VALUES OF X SO A RERUN AFTER AN ABEND CAN RESUME   *
+023900*    HERE INSTEAD OF REDOING THE WHOLE RANGE.                    *
+024000*****************************************************************
+024100 4000-WRITE-CHECKPOINT.
+024200     MOVE FB-CLS-RUN-ID         TO FB-CKPT-RUN-ID
+024300     MOVE FB-X                  TO FB-CKPT-LAST-X
+024400     MOVE FB-CLS-FIZZ-DIVISOR   TO FB-CKPT-FIZZ-DIVISOR
+024500     MOVE FB-CLS-BUZZ-DIVISOR   TO FB-CKPT-BUZZ-DIVISOR
+024600     MOVE FB-FIZZ               TO FB-CKPT-FIZZ-CTR
+024700     MOVE FB-BUZZ               TO FB-CKPT-BUZZ-CTR
+024800     MOVE FB-SUM-FIZZ-COUNT     TO FB-CKPT-FIZZ-COUNT
+024900     MOVE FB-SUM-BUZZ-COUNT     TO FB-CKPT-BUZZ-COUNT
+025000     MOVE FB-SUM-FIZZBUZZ-COUNT TO FB-CKPT-FIZZBUZZ-COUNT
+025100     MOVE FB-SUM-PLAIN-COUNT    TO FB-CKPT-PLAIN-COUNT
+025200*
+025300     IF FB-CKPT-WAS-FOUND
+025400         REWRITE FB-CHECKPOINT-RECORD
+025500     ELSE
+025600         WRITE FB-CHECKPOINT-RECORD
+025700         SET FB-CKPT-WAS-FOUND TO TRUE
+025800     END-IF.
+025900 4000-EXIT.
+026000     EXIT.
+026100*
+026200*****************************************************************
+026300*    6000-WRITE-PAGE-HEADER - START A NEW REPORT PAGE.          *
+026400*****************************************************************
+026500 6000-WRITE-PAGE-HEADER.
+026600     ADD 1 TO FB-PAGE-COUNT
+026700     MOVE FB-CLS-RUN-ID   TO FB-HL-RUN-ID
+026800     MOVE FB-CLS-RUN-DATE TO FB-HL-RUN-DATE
+026900     MOVE FB-PAGE-COUNT   TO FB-HL-PAGE
+027000*
+027100     IF FB-PAGE-COUNT > 1
+027200         MOVE SPACES TO FB-REPORT-LINE
+027300         WRITE FB-REPORT-LINE
+027400             AFTER ADVANCING PAGE
+027500     END-IF
+027600*
+027700     WRITE FB-REPORT-LINE FROM FB-HEADER-LINE
+027800     MOVE SPACES TO FB-REPORT-LINE
+027900     WRITE FB-REPORT-LINE
+028000     MOVE ZERO TO FB-LINE-COUNT.
+028100 6000-EXIT.
+028200     EXIT.
+028300*
+028400*****************************************************************
+028500*    7000-WRITE-SUMMARY - WRITE THIS RUN'S CONTROL-TOTAL LINES:  *
+028600*    A COUNT FOR EACH CLASSIFICATION PLUS A GRAND TOTAL          *
+028700*    RECONCILING BACK TO NUM.                                    *
+028800*****************************************************************
+028900 7000-WRITE-SUMMARY.
+029000     COMPUTE FB-SUM-GRAND-TOTAL = FB-SUM-FIZZ-COUNT
+029100         + FB-SUM-BUZZ-COUNT + FB-SUM-FIZZBUZZ-COUNT
+029200         + FB-SUM-PLAIN-COUNT
+029300*
+029400     MOVE SPACES TO FB-REPORT-LINE
+029500     WRITE FB-REPORT-LINE
+029600*
+029700     MOVE "FIZZ COUNT    " TO FB-SL-LABEL
+029800     MOVE FB-SUM-FIZZ-COUNT TO FB-SL-COUNT
+029900     WRITE FB-REPORT-LINE FROM FB-SUMMARY-LINE
+030000*
+030100     MOVE "BUZZ COUNT    " TO FB-SL-LABEL
+030200     MOVE FB-SUM-BUZZ-COUNT TO FB-SL-COUNT
+030300     WRITE FB-REPORT-LINE FROM FB-SUMMARY-LINE
+030400*
+030500     MOVE "FIZZBUZZ COUNT" TO FB-SL-LABEL
+030600     MOVE FB-SUM-FIZZBUZZ-COUNT TO FB-SL-COUNT
+030700     WRITE FB-REPORT-LINE FROM FB-SUMMARY-LINE
+030800*
+030900     MOVE "PLAIN COUNT   " TO FB-SL-LABEL
+031000     MOVE FB-SUM-PLAIN-COUNT TO FB-SL-COUNT
+031100     WRITE FB-REPORT-LINE FROM FB-SUMMARY-LINE
+031200*
+031300     MOVE "GRAND TOTAL   " TO FB-SL-LABEL
+031400     MOVE FB-SUM-GRAND-TOTAL TO FB-SL-COUNT
+031500     WRITE FB-REPORT-LINE FROM FB-SUMMARY-LINE
+031600*
+031700     DISPLAY "FBCLASS - " FB-CLS-RUN-ID
+031800         " FIZZ=" FB-SUM-FIZZ-COUNT
+031900         " BUZZ=" FB-SUM-BUZZ-COUNT
+032000         " FIZZBUZZ=" FB-SUM-FIZZBUZZ-COUNT
+032100         " PLAIN=" FB-SUM-PLAIN-COUNT
+032200         " TOTAL=" FB-SUM-GRAND-TOTAL.
+032300 7000-EXIT.
+032400     EXIT.
+032410*
+032420*****************************************************************
+032430*    7500-WRITE-AUDIT-RECORD - LOG THIS RUN TO THE FBAUDIT TRAIL  *
+032440*    FILE, SEPARATE FROM FBRPT, SO EVERY INVOCATION CAN BE TIED   *
+032450*    BACK TO A TIMESTAMP, A JOB/OPERATOR ID AND ITS FINAL COUNTS  *
+032460*    WHETHER OR NOT ANYONE EVER LOOKS AT THE PRINTED REPORT.      *
+032470*****************************************************************
+032480 7500-WRITE-AUDIT-RECORD.
+032490     MOVE SPACES TO FB-AUDIT-RECORD
+032500     ACCEPT FB-AUD-DATE FROM DATE YYYYMMDD
+032510     ACCEPT FB-AUD-TIME FROM TIME
+032520     ACCEPT FB-AUD-OPERATOR FROM ENVIRONMENT "FB-JOB-ID"
+032530     IF FB-AUD-OPERATOR = SPACES
+032540         MOVE "BATCH   " TO FB-AUD-OPERATOR
+032550     END-IF
+032560     MOVE FB-AUD-OPERATOR  TO FB-AUD-JOB-ID
+032570     MOVE FB-CLS-RUN-ID    TO FB-AUD-RUN-ID
+032580     MOVE FB-CLS-NUM       TO FB-AUD-NUM
+032590     MOVE FB-SUM-FIZZ-COUNT      TO FB-AUD-FIZZ-COUNT
+032600     MOVE FB-SUM-BUZZ-COUNT      TO FB-AUD-BUZZ-COUNT
+032610     MOVE FB-SUM-FIZZBUZZ-COUNT  TO FB-AUD-FIZZBUZZ-COUNT
+032620     MOVE FB-SUM-PLAIN-COUNT     TO FB-AUD-PLAIN-COUNT
+032630     WRITE FB-AUDIT-LINE FROM FB-AUDIT-RECORD.
+032640 7500-EXIT.
+032650     EXIT.
+032660*
+032670*****************************************************************
+032680*    8000-CLEAR-CHECKPOINT - A COMPLETED RUN'S CHECKPOINT NO     *
+032800*    LONGER SERVES ANY PURPOSE - DELETE IT SO A FUTURE RUN OF    *
+032900*    THE SAME RUN-ID STARTS CLEAN.                               *
+033000*****************************************************************
+033100 8000-CLEAR-CHECKPOINT.
+033200     IF FB-CKPT-WAS-FOUND
+033300         MOVE FB-CLS-RUN-ID TO FB-CKPT-RUN-ID
+033400         DELETE FB-CKPT-FILE
+033500     END-IF.
+033600 8000-EXIT.
+033700     EXIT.
