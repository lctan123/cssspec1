@@ -0,0 +1,55 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FBEDIT.
+000300 AUTHOR.        J M TRENT.
+000400 INSTALLATION.  DATA CENTER SERVICES.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    MODIFICATION HISTORY                                      *
+000900*    DATE       INIT  DESCRIPTION                               *
+001000*    ---------  ----  ---------------------------------------- *
+001100*    2026-08-09 JMT   ORIGINAL - COMMON NUM EDIT, CALLED BY      *
+001200*                     FIZZBUZZ BEFORE THE CLASSIFICATION LOOP    *
+001300*                     IS ALLOWED TO RUN.                         *
+001400*****************************************************************
+001500*    PURPOSE - VALIDATES A RAW 3-BYTE NUM FIELD.  REJECTS A      *
+001600*    NON-NUMERIC FIELD AND A ZERO VALUE, RETURNING A SWITCH AND  *
+001700*    A MESSAGE THE CALLER CAN DISPLAY IN PLACE OF AN OPERATOR    *
+001800*    RE-PROMPT.                                                  *
+001900*****************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300 77  FB-EDIT-NUM-NUMERIC        PIC 9(03).
+002400*
+002500 LINKAGE SECTION.
+002600 01  FB-EDIT-NUM-IN             PIC X(03).
+002700 01  FB-EDIT-VALID-SWITCH       PIC X(01).
+002800     88  FB-EDIT-NUM-IS-VALID       VALUE 'Y'.
+002900     88  FB-EDIT-NUM-IS-INVALID     VALUE 'N'.
+003000 01  FB-EDIT-MESSAGE            PIC X(40).
+003100*
+003200 PROCEDURE DIVISION USING FB-EDIT-NUM-IN
+003300                          FB-EDIT-VALID-SWITCH
+003400                          FB-EDIT-MESSAGE.
+003500*
+003600 0000-MAINLINE.
+003700     SET FB-EDIT-NUM-IS-VALID TO TRUE
+003800     MOVE SPACES TO FB-EDIT-MESSAGE
+003900*
+004000     IF FB-EDIT-NUM-IN NOT NUMERIC
+004100         SET FB-EDIT-NUM-IS-INVALID TO TRUE
+004200         MOVE "NUM IS NOT NUMERIC - RECORD SKIPPED"
+004300             TO FB-EDIT-MESSAGE
+004400         GO TO 0000-EXIT
+004500     END-IF
+004600*
+004700     MOVE FB-EDIT-NUM-IN TO FB-EDIT-NUM-NUMERIC
+004800     IF FB-EDIT-NUM-NUMERIC = ZERO
+004900         SET FB-EDIT-NUM-IS-INVALID TO TRUE
+005000         MOVE "NUM IS ZERO - RECORD SKIPPED"
+005100             TO FB-EDIT-MESSAGE
+005200         GO TO 0000-EXIT
+005300     END-IF.
+005400 0000-EXIT.
+005500     EXIT PROGRAM.
