@@ -0,0 +1,211 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FBDRIVER.
+000300 AUTHOR.        J M TRENT.
+000400 INSTALLATION.  DATA CENTER SERVICES.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    MODIFICATION HISTORY                                      *
+000900*    DATE       INIT  DESCRIPTION                               *
+001000*    ---------  ----  ---------------------------------------- *
+001100*    2026-08-09 JMT   ORIGINAL - MULTI-RUN BATCH DRIVER.  READS *
+001200*                     A TRANSACTION FILE OF RUN-ID/NUM PAIRS    *
+001300*                     AND CALLS FBCLASS ONCE PER TRANSACTION SO *
+001400*                     MANY RUNS CAN BE CLASSIFIED IN ONE JOB    *
+001500*                     AGAINST ONE CONSOLIDATED REPORT.          *
+001550*    2026-08-09 JMT   ADDED THE FBAUDIT AUDIT TRAIL FILE,       *
+001560*                     OPENED HERE AND WRITTEN BY FBCLASS, SO    *
+001570*                     EVERY TRANSACTION IS LOGGED SEPARATELY    *
+001580*                     FROM FBRPT.                               *
+001590*    2026-08-09 JMT   OPEN FBRPT AND FBEXTR EXTEND INSTEAD OF   *
+001591*                     OUTPUT (FALLING BACK TO OUTPUT THE FIRST  *
+001592*                     TIME EITHER FILE DOES NOT YET EXIST) SO A *
+001593*                     RERUN AFTER A CHECKPOINT RESTART NO       *
+001594*                     LONGER WIPES OUT DETAIL/EXTRACT ROWS      *
+001595*                     ALREADY WRITTEN FOR OTHER RUN-IDS BEFORE  *
+001596*                     THE ABEND.  ALSO DROPPED THE UNUSED       *
+001597*                     FB-RUN-TOTAL-COUNT WORKING-STORAGE FIELD. *
+001600*****************************************************************
+001700*    PURPOSE - JCL-INVOKED BATCH ENTRY POINT FOR MULTIPLE RUNS.  *
+001800*    READS THE FIZZ/BUZZ DIVISOR PAIR FROM FBCTLIN ONCE, THEN    *
+001900*    READS RUN-ID/NUM TRANSACTIONS FROM FBTRANS UNTIL END OF     *
+002000*    FILE, EDITING EACH NUM AND CALLING FBCLASS FOR EVERY ONE    *
+002100*    THAT EDITS CLEAN.  AN INVALID TRANSACTION IS LOGGED AND     *
+002200*    SKIPPED RATHER THAN HALTING THE REST OF THE RUN.            *
+002300*****************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT FB-TRANS-FILE       ASSIGN TO "FBTRANS"
+002800                                ORGANIZATION LINE SEQUENTIAL.
+002900*
+003000     SELECT FB-CTL-FILE         ASSIGN TO "FBCTLIN"
+003100                                ORGANIZATION LINE SEQUENTIAL.
+003200*
+003300     SELECT FB-REPORT-FILE      ASSIGN TO "FBRPT"
+003400                                ORGANIZATION LINE SEQUENTIAL
+003410                                FILE STATUS FB-REPORT-STATUS.
+003500*
+003600     SELECT FB-CKPT-FILE        ASSIGN TO "FBCKPT"
+003700                                ORGANIZATION INDEXED
+003800                                ACCESS MODE DYNAMIC
+003900                                RECORD KEY FB-CKPT-RUN-ID
+004000                                FILE STATUS FB-CKPT-STATUS.
+004050*
+004060     SELECT FB-EXTRACT-FILE     ASSIGN TO "FBEXTR"
+004070                                ORGANIZATION LINE SEQUENTIAL
+004075                                FILE STATUS FB-EXTRACT-STATUS.
+004080*
+004090     SELECT FB-AUDIT-FILE       ASSIGN TO "FBAUDIT"
+004095                                ORGANIZATION LINE SEQUENTIAL
+004096                                FILE STATUS FB-AUDIT-STATUS.
+004100*
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  FB-TRANS-FILE
+004500     RECORD CONTAINS 80 CHARACTERS.
+004600 01  FB-TRANS-LINE              PIC X(80).
+004700*
+004800 FD  FB-CTL-FILE
+004900     RECORD CONTAINS 80 CHARACTERS.
+005000 01  FB-CTL-LINE                PIC X(80).
+005100*
+005200 FD  FB-REPORT-FILE
+005300     IS EXTERNAL
+005400     RECORD CONTAINS 80 CHARACTERS.
+005500 01  FB-REPORT-LINE             PIC X(80).
+005600*
+005700 FD  FB-CKPT-FILE
+005800     IS EXTERNAL.
+005900     COPY FBCKPT.
+005950*
+005960 FD  FB-EXTRACT-FILE
+005970     IS EXTERNAL
+005980     RECORD CONTAINS 80 CHARACTERS.
+005990 01  FB-EXTRACT-LINE            PIC X(80).
+005995*
+005996 FD  FB-AUDIT-FILE
+005997     IS EXTERNAL
+005998     RECORD CONTAINS 80 CHARACTERS.
+005999 01  FB-AUDIT-LINE              PIC X(80).
+006000*
+006100 WORKING-STORAGE SECTION.
+006200     COPY FBTRANS.
+006300*
+006400     COPY FBCTL.
+006500*
+006600 77  FB-RUN-DATE                PIC 9(08) VALUE ZERO.
+006700 77  FB-TRN-NUM-NUMERIC         PIC 9(03) VALUE ZERO.
+006800 77  FB-FIZZ-COUNT              PIC 9(05) VALUE ZERO.
+006900 77  FB-BUZZ-COUNT              PIC 9(05) VALUE ZERO.
+007000 77  FB-FIZZBUZZ-COUNT          PIC 9(05) VALUE ZERO.
+007100 77  FB-PLAIN-COUNT             PIC 9(05) VALUE ZERO.
+007300 77  FB-EOF-SWITCH              PIC X(01) VALUE 'N'.
+007400     88  FB-END-OF-TRANS-FILE       VALUE 'Y'.
+007700 77  FB-EDIT-SWITCH             PIC X(01) VALUE SPACE.
+007800 77  FB-EDIT-MSG                PIC X(40) VALUE SPACES.
+007900 77  FB-CKPT-STATUS             PIC X(02) VALUE SPACES.
+007950 77  FB-AUDIT-STATUS            PIC X(02) VALUE SPACES.
+007960 77  FB-REPORT-STATUS           PIC X(02) VALUE SPACES.
+007970 77  FB-EXTRACT-STATUS          PIC X(02) VALUE SPACES.
+008000*
+008100 PROCEDURE DIVISION.
+008200 0000-MAINLINE.
+008300     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008400*
+008500     PERFORM 2000-PROCESS-ONE-TRANS THRU 2000-EXIT
+008600         UNTIL FB-END-OF-TRANS-FILE
+008700*
+008800     PERFORM 9000-TERMINATE THRU 9000-EXIT
+008900     STOP RUN.
+009000*
+009100*****************************************************************
+009200*    1000-INITIALIZE - READ THE DIVISOR CONTROL RECORD AND OPEN *
+009300*    THE TRANSACTION, REPORT AND CHECKPOINT FILES.              *
+009400*****************************************************************
+009500 1000-INITIALIZE.
+009550     ACCEPT FB-RUN-DATE FROM DATE YYYYMMDD
+009600     OPEN INPUT FB-CTL-FILE
+009700     READ FB-CTL-FILE INTO FB-CONTROL-RECORD
+009800         AT END
+009900             DISPLAY "FBDRIVER - FBCTLIN IS EMPTY - DEFAULTING "
+010000                 "TO DIVISORS 3 AND 5"
+010100             MOVE 03 TO FB-CTL-FIZZ-DIVISOR
+010200             MOVE 05 TO FB-CTL-BUZZ-DIVISOR
+010300     END-READ
+010400     CLOSE FB-CTL-FILE
+010500*
+010600     OPEN INPUT  FB-TRANS-FILE
+010650*
+010660     OPEN EXTEND FB-REPORT-FILE
+010670     IF FB-REPORT-STATUS = "35"
+010680         OPEN OUTPUT FB-REPORT-FILE
+010690     END-IF
+010800*
+010900     OPEN I-O FB-CKPT-FILE
+011000     IF FB-CKPT-STATUS = "35"
+011100         OPEN OUTPUT FB-CKPT-FILE
+011200         CLOSE       FB-CKPT-FILE
+011300         OPEN I-O    FB-CKPT-FILE
+011400     END-IF
+011450*
+011460     OPEN EXTEND FB-EXTRACT-FILE
+011461     IF FB-EXTRACT-STATUS = "35"
+011462         OPEN OUTPUT FB-EXTRACT-FILE
+011463     END-IF
+011470*
+011480     OPEN EXTEND FB-AUDIT-FILE
+011490     IF FB-AUDIT-STATUS = "35"
+011491         OPEN OUTPUT FB-AUDIT-FILE
+011492     END-IF.
+011500 1000-EXIT.
+011600     EXIT.
+011700*
+011800*****************************************************************
+011900*    2000-PROCESS-ONE-TRANS - READ ONE TRANSACTION, EDIT ITS     *
+012000*    NUM AND, IF IT EDITS CLEAN, CALL FBCLASS TO CLASSIFY IT.    *
+012100*    AN INVALID TRANSACTION IS LOGGED AND SKIPPED SO ONE BAD     *
+012200*    RECORD DOES NOT STOP THE REST OF THE RUN.                   *
+012300*****************************************************************
+012400 2000-PROCESS-ONE-TRANS.
+012500     READ FB-TRANS-FILE INTO FB-TRANS-RECORD
+012600         AT END
+012700             SET FB-END-OF-TRANS-FILE TO TRUE
+012800             GO TO 2000-EXIT
+012900     END-READ
+013000*
+013100     CALL "FBEDIT" USING FB-TRN-NUM
+013300                         FB-EDIT-SWITCH
+013400                         FB-EDIT-MSG
+013500*
+013600     IF FB-EDIT-SWITCH NOT = 'Y'
+013700         DISPLAY "FBDRIVER - " FB-TRN-RUN-ID " - " FB-EDIT-MSG
+013800         GO TO 2000-EXIT
+013900     END-IF
+014000*
+014100     MOVE FB-TRN-NUM TO FB-TRN-NUM-NUMERIC
+014300*
+014400     CALL "FBCLASS" USING FB-RUN-DATE
+014500                          FB-TRN-RUN-ID
+014600                          FB-TRN-NUM-NUMERIC
+014700                          FB-CTL-FIZZ-DIVISOR
+014800                          FB-CTL-BUZZ-DIVISOR
+014900                          FB-FIZZ-COUNT
+015000                          FB-BUZZ-COUNT
+015100                          FB-FIZZBUZZ-COUNT
+015200                          FB-PLAIN-COUNT.
+015300 2000-EXIT.
+015400     EXIT.
+015500*
+015600*****************************************************************
+015700*    9000-TERMINATE - CLOSE THE TRANSACTION, REPORT AND          *
+015800*    CHECKPOINT FILES.                                           *
+015900*****************************************************************
+016000 9000-TERMINATE.
+016100     CLOSE FB-TRANS-FILE
+016200     CLOSE FB-REPORT-FILE
+016300     CLOSE FB-CKPT-FILE
+016350     CLOSE FB-EXTRACT-FILE
+016360     CLOSE FB-AUDIT-FILE.
+016400 9000-EXIT.
+016500     EXIT.
